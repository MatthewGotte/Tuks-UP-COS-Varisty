@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    INRECCPY  -  INPUT READING RECORD LAYOUT                    *
+000400*    ONE READING PER RECORD, READ BY S20734621.  IR-GROUP-ID     *
+000410*    CARRIES THE CONTROL-BREAK KEY FOR MULTI-GROUP RUNS.         *
+000500*                                                                 *
+000600******************************************************************
+000700 01  IR-INPUT-RECORD.
+000750     05  IR-GROUP-ID             PIC X(05).
+000800     05  IR-VALUE                PIC S9(04)V9(05).
+000900     05  FILLER                  PIC X(16).
