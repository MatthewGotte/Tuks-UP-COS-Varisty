@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    CVRECCPY  -  CSV SUMMARY STATISTICS EXTRACT RECORD LAYOUT   *
+000400*    WRITTEN TO CSVFILE BY S20734621 FOR THE DATA WAREHOUSE      *
+000500*    FEED.  ONE COMMA-DELIMITED LINE PER GROUP PLUS ONE FINAL    *
+000600*    LINE FOR THE RUN GRAND TOTAL, BUILT UP BY STRING            *
+000700*    STATEMENTS IN THE CALLING PROGRAM.                          *
+000800*                                                                 *
+000900******************************************************************
+001000 01  CV-CSV-LINE                 PIC X(100).
