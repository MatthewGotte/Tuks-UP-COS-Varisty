@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    ADRECCPY  -  RUN AUDIT LOG RECORD LAYOUT                    *
+000400*    ONE RECORD IS APPENDED TO AUDFILE BY S20734621 AT THE END   *
+000500*    OF EVERY EXECUTION, SUCCESSFUL OR OTHERWISE.                *
+000600*                                                                 *
+000700******************************************************************
+000800 01  AD-AUDIT-RECORD.
+000900     05  AD-TIMESTAMP            PIC X(17).
+001000     05  AD-INPUT-DATASET        PIC X(44).
+001100     05  AD-RECORDS-READ         PIC 9(06).
+001200     05  AD-RECORDS-REJECTED     PIC 9(06).
+001300     05  AD-FINAL-MEAN           PIC -ZZZ9.99999.
+001400     05  AD-FINAL-STDDEV         PIC -ZZZ9.99999.
+001500     05  FILLER                  PIC X(20).
