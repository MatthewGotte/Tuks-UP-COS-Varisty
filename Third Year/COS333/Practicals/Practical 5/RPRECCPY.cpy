@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    RPRECCPY  -  PRINT-LINE RECORD FOR THE STATISTICS REPORT    *
+000400*    WRITTEN BY S20734621.  ONE ALPHANUMERIC PRINT LINE, BUILT    *
+000500*    UP BY STRING STATEMENTS IN THE CALLING PROGRAM.              *
+000600*                                                                 *
+000700******************************************************************
+000800 01  RP-REPORT-LINE              PIC X(132).
