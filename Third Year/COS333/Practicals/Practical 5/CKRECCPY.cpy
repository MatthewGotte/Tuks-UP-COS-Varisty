@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    CKRECCPY  -  CHECKPOINT RECORD LAYOUT                       *
+000400*    HOLDS ENOUGH OF THE RUNNING TOTALS FOR S20734621 TO RESUME   *
+000500*    A RUN FROM THE LAST CHECKPOINT INSTEAD OF RECORD ONE.        *
+000600*                                                                 *
+000700******************************************************************
+000800 01  CK-CHECKPOINT-RECORD.
+000900     05  CK-REC-COUNT            PIC 9(06).
+001000     05  CK-GRAND-SUM            PIC S9(10)V9(05).
+001100     05  CK-GRAND-SUMSQ          PIC S9(12)V9(05).
+001200     05  CK-GRAND-COUNT          PIC 9(06).
+001300     05  CK-GROUP-COUNT          PIC 9(04).
+001400     05  CK-REJECT-COUNT         PIC 9(06).
+001450     05  CK-CURRENT-GROUP        PIC X(05).
+001460     05  CK-GRAND-MIN            PIC S9(04)V9(05).
+001470     05  CK-GRAND-MAX            PIC S9(04)V9(05).
+001480     05  CK-GRAND-MINMAX-SWITCH  PIC X(01).
+001500     05  FILLER                  PIC X(06).
