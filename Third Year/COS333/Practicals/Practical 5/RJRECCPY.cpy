@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    RJRECCPY  -  REJECTED READING RECORD LAYOUT                 *
+000400*    WRITTEN TO REJFILE BY S20734621 FOR EVERY INPUT RECORD      *
+000500*    THAT FAILS VALIDATION IN 1160-VALIDATE-RECORD.              *
+000600*                                                                 *
+000700******************************************************************
+000800 01  RJ-REJECT-RECORD.
+000900     05  RJ-REC-NUMBER           PIC 9(06).
+001000     05  RJ-RAW-VALUE            PIC X(09).
+001100     05  RJ-REASON-CODE          PIC X(04).
+001200     05  RJ-REASON-TEXT          PIC X(30).
+001300     05  FILLER                  PIC X(30).
