@@ -0,0 +1,43 @@
+//S20734621 JOB (ACCTNO),'STATISTICS RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JCL WRAPPER FOR S20734621 - BATCH READING STATISTICS.       *
+//*                                                                *
+//*  &INDSN    - INPUT READINGS DATASET (DDNAME INFILE)           *
+//*  &OUTDSN   - OUTPUT REPORT DATASET (DDNAME RPTFILE)           *
+//*  &VARMODE  - VARIANCE MODE FLAG - S = SAMPLE, P = POPULATION  *
+//*                                                                *
+//*  THE SAME THREE VALUES ARE ALSO PASSED ON THE PARM CARD BELOW *
+//*  SO THE PROGRAM CAN RECORD THE DATASET NAMES IT WAS POINTED   *
+//*  AT AND PICK UP THE VARIANCE MODE WITHOUT A RECOMPILE.        *
+//*--------------------------------------------------------------*
+//         SET INDSN='PROD.READINGS.DAILY'
+//         SET OUTDSN='PROD.READINGS.REPORT'
+//         SET VARMODE=P
+//*
+//STEP1    EXEC PGM=S20734621,
+//             PARM='&INDSN,&OUTDSN,&VARMODE'
+//STEPLIB  DD   DSN=PROD.COS333.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&INDSN,DISP=SHR
+//RPTFILE  DD   DSN=&OUTDSN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//REJFILE  DD   DSN=&INDSN..REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//CHKFILE  DD   DSN=&INDSN..CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//AUDFILE  DD   DSN=PROD.COS333.S20734621.AUDLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=115,BLKSIZE=0)
+//CSVFILE  DD   DSN=&OUTDSN..CSV,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
