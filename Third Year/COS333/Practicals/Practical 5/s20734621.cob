@@ -1,46 +1,1047 @@
-identification division.
-program-id. s20734621.
-
-data division.
-
-working-storage section.
-01 arr.
-05 nums pic S9(4)V9(5) occurs 5 times.
-01 std pic S9(4)V9(5).
-01 meanVal pic S9(4)V9(5) value 0.
-01 variableAmount pic S9(4)V9(5) value 0.
-01 total pic S9(4)V9(5).
-01 i pic 9 value 0.
-
-procedure division.
-
-mainline.
-    perform readData
-    perform stdDev varying i from 1 by 1 until i >= 6
-    display "stdDev = ".
-    display std.
-    stop run.
-
-stdDev.
-    compute meanVal = (nums(1) + nums(2) + nums(3) + nums(4) + nums(5)) / 5.
-    compute total = ((nums(i) - meanVal) ** 2).
-    add total to variableAmount.
-    compute std = (variableAmount / 5) ** (1 / 2).
-
-readData.
-    display "Enter number 1:".
-    accept nums(1).
-
-    display "Enter number 2:".
-    accept nums(2).
-
-    display "Enter number 3:".
-    accept nums(3).
-
-    display "Enter number 4:".
-    accept nums(4).
-
-    display "Enter number 5:".
-    accept nums(5).
-
-end program s20734621.
+000100******************************************************************
+000110*                                                                 *
+000120* PROGRAM-ID.    S20734621                                       *
+000130* AUTHOR.        M. VAN DER MERWE                                *
+000140* INSTALLATION.  COS333 BATCH STATISTICS UNIT                    *
+000150* DATE-WRITTEN.  15/02/2024                                      *
+000160* DATE-COMPILED.                                                 *
+000170*                                                                 *
+000180* REMARKS.       COMPUTES THE MEAN AND STANDARD DEVIATION OF A   *
+000190*                 SET OF NUMERIC READINGS.                       *
+000200*                                                                 *
+000210*-----------------------------------------------------------------*
+000220* MODIFICATION HISTORY                                           *
+000230*-----------------------------------------------------------------*
+000240* DATE       INIT DESCRIPTION                                    *
+000250* 15/02/2024 MVM  ORIGINAL PROGRAM - FIVE INTERACTIVE ACCEPTS.   *
+000260* 08/08/2026 MVM  READDATA NOW READS NUMS FROM A SEQUENTIAL      *
+000270*                 INPUT DATASET (INFILE) INSTEAD OF PROMPTING    *
+000280*                 THE OPERATOR, SO THE JOB CAN RUN UNATTENDED.   *
+000290* 08/08/2026 MVM  NUMS CONVERTED TO OCCURS DEPENDING ON SO ANY   *
+000300*                 NUMBER OF READINGS CAN BE PROCESSED, NOT JUST  *
+000310*                 EXACTLY FIVE.                                 *
+000320* 08/08/2026 MVM  RESULTS NOW WRITTEN TO A FORMATTED RPTFILE     *
+000330*                 REPORT WITH A HEADING LINE INSTEAD OF JUST     *
+000340*                 BEING DISPLAYED TO THE CONSOLE.                *
+000350* 08/08/2026 MVM  ADDED 1160-VALIDATE-RECORD AND REJFILE SO      *
+000360*                 BLANK, NON-NUMERIC OR OUT-OF-RANGE READINGS    *
+000370*                 ARE REJECTED WITH A REASON CODE INSTEAD OF     *
+000380*                 POISONING THE MEAN AND STANDARD DEVIATION.     *
+000390* 08/08/2026 MVM  ADDED 4000-FIND-MIN-MAX AND 4100-COMPUTE-      *
+000400*                MEDIAN, AND A VARIANCE MODE SWITCH SO THE      *
+000410*                REPORT SHOWS THE FULL SUMMARY STAT BLOCK.      *
+000420* 08/08/2026 MVM  ADDED IR-GROUP-ID AND CONTROL-BREAK LOGIC SO   *
+000430*                A SINGLE RUN CAN COVER SEVERAL GROUPS, WITH A   *
+000440*                SUBTOTAL LINE PER GROUP AND A GRAND-TOTAL LINE. *
+000450* 08/08/2026 MVM  ADDED CHKFILE CHECKPOINT/RESTART.  A CHECKPOINT*
+000460*                RECORD IS WRITTEN AFTER EACH GROUP BREAK AND    *
+000470*                CLEARED ON A CLEAN FINISH; IF CHKFILE HOLDS A   *
+000480*                RECORD AT START-UP THE RUN SKIPS BACK TO THAT   *
+000490*                POINT INSTEAD OF STARTING FROM RECORD ONE.      *
+000500* 08/08/2026 MVM  ADDED AUDFILE.  ONE AUDIT LINE IS APPENDED PER  *
+000510*                EXECUTION WITH THE RUN TIMESTAMP, INPUT DDNAME, *
+000520*                RECORDS READ AND REJECTED, AND THE FINAL MEAN   *
+000530*                AND STANDARD DEVIATION.                        *
+000540* 08/08/2026 MVM  PROGRAM NOW RECEIVES A PARM CARD (INPUT DSN,   *
+000550*                OUTPUT DSN, VARIANCE MODE) VIA THE LINKAGE      *
+000560*                SECTION.  THE DSNS ARE RECORDED ON THE AUDIT    *
+000570*                LOG AND THE VARMODE FLAG DRIVES SD-VARIANCE-    *
+000580*                MODE.  SEE S20734621.JCL FOR THE JOB WRAPPER.   *
+000590* 08/08/2026 MVM  ADDED CSVFILE.  A COMMA-DELIMITED SUMMARY       *
+000600*                STATISTICS LINE IS WRITTEN PER GROUP, PLUS A    *
+000610*                GRAND-TOTAL LINE, FOR THE DATA WAREHOUSE FEED.  *
+000620* 08/08/2026 MVM  CHECKPOINTING NOW ALSO FIRES EVERY N RECORDS   *
+000630*                READ (1450-PERIODIC-CHECKPOINT), NOT ONLY ON A  *
+000640*                GROUP BREAK, SO A RUN MADE UP OF ONE OR A FEW    *
+000650*                HUGE GROUPS STILL GETS INTERIM CHECKPOINTS.     *
+000660*                REJFILE/RPTFILE/CSVFILE NOW OPEN EXTEND ON A     *
+000670*                DETECTED RESTART INSTEAD OF OUTPUT, SO A         *
+000680*                RESUMED RUN NO LONGER WIPES THE PRIOR RUN'S      *
+000690*                PRE-CHECKPOINT DETAIL LINES.  ADDED 1090-        *
+000700*                VERIFY-OPENS TO ABEND THE STEP IF ANY OUTPUT     *
+000710*                FILE FAILS TO OPEN.  WIDENED SD-GRAND-SUM/       *
+000720*                CK-GRAND-SUM AND AD-INPUT-DATASET SO A LARGE     *
+000730*                BATCH'S GRAND SUM AND A FULL DATASET NAME DO     *
+000740*                NOT TRUNCATE.  SEE S20734621.JCL FOR THE         *
+000750*                MATCHING DISP/SPACE/DCB CORRECTIONS.             *
+000760* 08/08/2026 MVM  1300-REJECT-RECORD NOW CHECKPOINTS RIGHT AFTER   *
+000770*                WRITING TO REJFILE SO A RESTART CAN NEVER REPLAY  *
+000780*                AND DUPLICATE A REJECT ALREADY ON DISK.  MOVED    *
+000790*                SD-GROUP-COUNT'S INCREMENT OUT OF THE SHARED      *
+000800*                1420-FLUSH-GROUP INTO 1150-PROCESS-RECORD SO A    *
+000810*                MID-GROUP PERIODIC CHECKPOINT NO LONGER INFLATES  *
+000820*                THE GROUP COUNT; ADDED CK-CURRENT-GROUP SO A      *
+000830*                RESTART DOES NOT RE-COUNT THE GROUP IN PROGRESS.  *
+000840*                SPLIT THE RUN-DATE ACCEPT/STRING OUT OF 1050-     *
+000850*                WRITE-HEADING INTO A NEW 1045-SET-RUN-DATE THAT   *
+000860*                ALWAYS RUNS, SO A RESTART RUN'S AUDIT LINE NO     *
+000870*                LONGER GETS A BLANK RUN DATE.  WIDENED THE PARM   *
+000880*                DSN FIELDS AND AD-INPUT-DATASET TO PIC X(44) TO   *
+000890*                HOLD A FULL-LENGTH Z/OS DATASET NAME.             *
+000900******************************************************************
+000910* 08/08/2026 MVM  1450-PERIODIC-CHECKPOINT NO LONGER FLUSHES ARR -  *
+000920*                IT ONLY SAVES THE RUN-WIDE GRAND TOTALS, WHICH     *
+000930*                1200-LOAD-ARRAY ALREADY KEEPS CURRENT PER READING, *
+000940*                SO A GROUP LARGER THAN THE CHECKPOINT INTERVAL IS  *
+000950*                NOW REPORTED AS ONE SUBTOTAL LINE INSTEAD OF       *
+000960*                SEVERAL PARTIAL ONES UNDER THE SAME GROUP ID.      *
+000970*                MOVED SD-GROUP-COUNT'S INCREMENT FROM GROUP-START  *
+000980*                TO 1420-FLUSH-GROUP SO A GROUP WHOSE READINGS ARE  *
+000990*                ALL REJECTED IS NEVER COUNTED (IT NEVER FLUSHES).  *
+001000*                ADDED SD-GRAND-MIN/SD-GRAND-MAX, CHECKPOINTED      *
+001010*                ALONGSIDE THE OTHER GRAND TOTALS, SO THE CSVFILE   *
+001020*                GRAND LINE CAN CARRY A REAL RUN-WIDE MIN/MAX       *
+001030*                INSTEAD OF LEAVING THOSE COLUMNS BLANK.  GUARDED   *
+001040*                THE PRIMER READ IN 1000-READDATA SO A RESTART      *
+001050*                WHOSE SKIP-TO-CHECKPOINT LOOP ALREADY HIT END OF   *
+001060*                INFILE DOES NOT ISSUE A SECOND READ PAST END OF    *
+001070*                FILE.  REMOVED THE UNUSED SD-HEADING-1A FIELD.     *
+001080 IDENTIFICATION DIVISION.
+001090 PROGRAM-ID.     S20734621.
+001100 AUTHOR.         M. VAN DER MERWE.
+001110 INSTALLATION.   COS333 BATCH STATISTICS UNIT.
+001120 DATE-WRITTEN.   15/02/2024.
+001130 DATE-COMPILED.
+001140*
+001150 ENVIRONMENT DIVISION.
+001160 CONFIGURATION SECTION.
+001170 SOURCE-COMPUTER.    IBM-370.
+001180 OBJECT-COMPUTER.    IBM-370.
+001190*
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT INFILE ASSIGN TO "INFILE"
+001230         ORGANIZATION IS SEQUENTIAL
+001240         ACCESS MODE IS SEQUENTIAL
+001250         FILE STATUS IS SD-INFILE-STATUS.
+001260     SELECT RPTFILE ASSIGN TO "RPTFILE"
+001270         ORGANIZATION IS SEQUENTIAL
+001280         ACCESS MODE IS SEQUENTIAL
+001290         FILE STATUS IS SD-RPTFILE-STATUS.
+001300     SELECT REJFILE ASSIGN TO "REJFILE"
+001310         ORGANIZATION IS SEQUENTIAL
+001320         ACCESS MODE IS SEQUENTIAL
+001330         FILE STATUS IS SD-REJFILE-STATUS.
+001340     SELECT CHKFILE ASSIGN TO "CHKFILE"
+001350         ORGANIZATION IS SEQUENTIAL
+001360         ACCESS MODE IS SEQUENTIAL
+001370         FILE STATUS IS SD-CHKFILE-STATUS.
+001380     SELECT AUDFILE ASSIGN TO "AUDFILE"
+001390         ORGANIZATION IS SEQUENTIAL
+001400         ACCESS MODE IS SEQUENTIAL
+001410         FILE STATUS IS SD-AUDFILE-STATUS.
+001420     SELECT CSVFILE ASSIGN TO "CSVFILE"
+001430         ORGANIZATION IS SEQUENTIAL
+001440         ACCESS MODE IS SEQUENTIAL
+001450         FILE STATUS IS SD-CSVFILE-STATUS.
+001460*
+001470 DATA DIVISION.
+001480 FILE SECTION.
+001490 FD  INFILE
+001500     RECORDING MODE IS F
+001510     LABEL RECORDS ARE STANDARD.
+001520 COPY INRECCPY.
+001530*
+001540 FD  RPTFILE
+001550     RECORDING MODE IS F
+001560     LABEL RECORDS ARE STANDARD.
+001570 COPY RPRECCPY.
+001580*
+001590 FD  REJFILE
+001600     RECORDING MODE IS F
+001610     LABEL RECORDS ARE STANDARD.
+001620 COPY RJRECCPY.
+001630*
+001640 FD  CHKFILE
+001650     RECORDING MODE IS F
+001660     LABEL RECORDS ARE STANDARD.
+001670 COPY CKRECCPY.
+001680*
+001690 FD  AUDFILE
+001700     RECORDING MODE IS F
+001710     LABEL RECORDS ARE STANDARD.
+001720 COPY ADRECCPY.
+001730*
+001740 FD  CSVFILE
+001750     RECORDING MODE IS F
+001760     LABEL RECORDS ARE STANDARD.
+001770 COPY CVRECCPY.
+001780*
+001790 WORKING-STORAGE SECTION.
+001800******************************************************************
+001810*    FILE STATUS SWITCHES                                       *
+001820******************************************************************
+001830 01  SD-INFILE-STATUS           PIC X(02) VALUE "00".
+001840     88  SD-INFILE-OK                      VALUE "00".
+001850     88  SD-INFILE-EOF                      VALUE "10".
+001860*
+001870 01  SD-RPTFILE-STATUS          PIC X(02) VALUE "00".
+001880     88  SD-RPTFILE-OK                      VALUE "00".
+001890*
+001900 01  SD-REJFILE-STATUS          PIC X(02) VALUE "00".
+001910     88  SD-REJFILE-OK                      VALUE "00".
+001920*
+001930 01  SD-CHKFILE-STATUS          PIC X(02) VALUE "00".
+001940     88  SD-CHKFILE-OK                      VALUE "00".
+001950*
+001960 01  SD-AUDFILE-STATUS          PIC X(02) VALUE "00".
+001970     88  SD-AUDFILE-OK                      VALUE "00".
+001980*
+001990 01  SD-CSVFILE-STATUS          PIC X(02) VALUE "00".
+002000     88  SD-CSVFILE-OK                      VALUE "00".
+002010*
+002020 01  SD-EOF-SWITCH              PIC X(01) VALUE "N".
+002030     88  SD-END-OF-FILE                     VALUE "Y".
+002040*
+002050 01  SD-VALID-SWITCH            PIC X(01) VALUE "Y".
+002060     88  SD-RECORD-VALID                    VALUE "Y".
+002070     88  SD-RECORD-INVALID                  VALUE "N".
+002080*
+002090******************************************************************
+002100*    READING ARRAY AND STATISTICS WORKING FIELDS                *
+002110******************************************************************
+002120 01  SD-NUM-COUNT               PIC 9(04) VALUE 0.
+002130 01  SD-REC-COUNT               PIC 9(06) VALUE 0.
+002140 01  SD-REJECT-COUNT            PIC 9(06) VALUE 0.
+002150 01  SD-RANGE-LOW               PIC S9(04)V9(05)
+002160                                VALUE -500.00000.
+002170 01  SD-RANGE-HIGH              PIC S9(04)V9(05)
+002180                                VALUE  500.00000.
+002190 01  SD-REJECT-REASON           PIC X(04) VALUE SPACES.
+002200 01  ARR.
+002210     05  NUMS                   PIC S9(04)V9(05)
+002220         OCCURS 1 TO 9999 TIMES DEPENDING ON SD-NUM-COUNT.
+002230 01  STD                        PIC S9(04)V9(05).
+002240 01  MEANVAL                    PIC S9(04)V9(05) VALUE 0.
+002250 01  VARIABLEAMOUNT             PIC S9(04)V9(05) VALUE 0.
+002260 01  VARIANCE                   PIC S9(04)V9(05) VALUE 0.
+002270 01  TOTAL                      PIC S9(04)V9(05).
+002280 01  I                          PIC 9(04) VALUE 0.
+002290*
+002300******************************************************************
+002310*    SUMMARY STATISTICS - MIN, MAX, MEDIAN AND VARIANCE MODE     *
+002320******************************************************************
+002330 01  MIN-VALUE                  PIC S9(04)V9(05).
+002340 01  MAX-VALUE                  PIC S9(04)V9(05).
+002350 01  MEDIAN-VALUE               PIC S9(04)V9(05).
+002360*
+002370 01  SD-VARIANCE-MODE           PIC X(01) VALUE "P".
+002380     88  SD-SAMPLE-VARIANCE                 VALUE "S".
+002390     88  SD-POPULATION-VARIANCE              VALUE "P".
+002400*
+002410 01  SD-SORT-TABLE.
+002420     05  SD-SORT-VALUE          PIC S9(04)V9(05)
+002430         OCCURS 1 TO 9999 TIMES DEPENDING ON SD-NUM-COUNT.
+002440 01  SD-SWAP-TEMP               PIC S9(04)V9(05).
+002450 01  SD-SORT-LIMIT              PIC 9(04).
+002460 01  SD-INNER-LIMIT             PIC 9(04).
+002470 01  SD-J                       PIC 9(04).
+002480 01  SD-K                       PIC 9(04).
+002490 01  SD-MID-INDEX               PIC 9(04).
+002500 01  SD-MID-INDEX2              PIC 9(04).
+002510 01  SD-MID-REM                 PIC 9(04).
+002520 01  SD-VARIANCE-DIVISOR        PIC 9(04).
+002530 01  SD-GRAND-DIVISOR           PIC 9(06).
+002540*
+002550******************************************************************
+002560*    CONTROL-BREAK AND GRAND-TOTAL WORKING FIELDS                 *
+002570******************************************************************
+002580 01  SD-CURRENT-GROUP           PIC X(05) VALUE SPACES.
+002590 01  SD-FIRST-REC-SWITCH        PIC X(01) VALUE "Y".
+002600     88  SD-FIRST-RECORD                    VALUE "Y".
+002610 01  SD-GROUP-COUNT             PIC 9(04) VALUE 0.
+002620 01  SD-GRAND-SUM               PIC S9(10)V9(05) VALUE 0.
+002630 01  SD-GRAND-SUMSQ             PIC S9(12)V9(05) VALUE 0.
+002640 01  SD-GRAND-COUNT             PIC 9(06) VALUE 0.
+002650 01  SD-GRAND-MEAN              PIC S9(04)V9(05) VALUE 0.
+002660 01  SD-GRAND-VARIANCE          PIC S9(08)V9(05) VALUE 0.
+002670 01  SD-GRAND-STD               PIC S9(04)V9(05) VALUE 0.
+002680 01  SD-GRAND-MIN               PIC S9(04)V9(05) VALUE 0.
+002690 01  SD-GRAND-MAX               PIC S9(04)V9(05) VALUE 0.
+002700 01  SD-GRAND-MINMAX-SWITCH     PIC X(01) VALUE "Y".
+002710     88  SD-GRAND-FIRST-VALUE               VALUE "Y".
+002720 01  SD-HEADING-SWITCH          PIC X(01) VALUE "N".
+002730     88  SD-HEADING-WRITTEN                 VALUE "Y".
+002740*
+002750******************************************************************
+002760*    PARM CARD WORKING FIELDS                                    *
+002770******************************************************************
+002780 01  SD-PARM-INPUT-DSN          PIC X(44) VALUE SPACES.
+002790 01  SD-PARM-OUTPUT-DSN         PIC X(44) VALUE SPACES.
+002800 01  SD-PARM-VARMODE            PIC X(01) VALUE SPACES.
+002810*
+002820******************************************************************
+002830*    CHECKPOINT / RESTART WORKING FIELDS                         *
+002840******************************************************************
+002850 01  SD-RESTART-SWITCH          PIC X(01) VALUE "N".
+002860     88  SD-RESTART-RUN                      VALUE "Y".
+002870 01  SD-SKIP-COUNT              PIC 9(06) VALUE 0.
+002880 01  SD-SKIP-INDEX              PIC 9(06) VALUE 0.
+002890 01  SD-CHECKPOINT-INTERVAL     PIC 9(06) VALUE 500.
+002900 01  SD-RECS-SINCE-CHECKPOINT   PIC 9(06) VALUE 0.
+002910*
+002920******************************************************************
+002930*    REPORT HEADING AND EDIT FIELDS                              *
+002940******************************************************************
+002950 01  SD-RUN-DATE                PIC 9(06).
+002960 01  SD-RUN-DATE-R REDEFINES SD-RUN-DATE.
+002970     05  SD-RUN-YY              PIC 9(02).
+002980     05  SD-RUN-MM              PIC 9(02).
+002990     05  SD-RUN-DD              PIC 9(02).
+003000 01  SD-RUN-DATE-DISPLAY        PIC X(08).
+003010*
+003020 01  SD-RUN-TIME                PIC 9(08).
+003030 01  SD-RUN-TIME-R REDEFINES SD-RUN-TIME.
+003040     05  SD-RUN-HH              PIC 9(02).
+003050     05  SD-RUN-MIN             PIC 9(02).
+003060     05  SD-RUN-SS              PIC 9(02).
+003070     05  SD-RUN-HS              PIC 9(02).
+003080 01  SD-RUN-TIME-DISPLAY        PIC X(08).
+003090 01  SD-RUN-TIMESTAMP           PIC X(17).
+003100*
+003110 01  SD-ED-COUNT                PIC ZZZ9.
+003120 01  SD-ED-MEAN                 PIC -ZZZ9.99999.
+003130 01  SD-ED-VARIANCE             PIC -ZZZ9.99999.
+003140 01  SD-ED-STDDEV               PIC -ZZZ9.99999.
+003150 01  SD-ED-MIN                  PIC -ZZZ9.99999.
+003160 01  SD-ED-MAX                  PIC -ZZZ9.99999.
+003170 01  SD-ED-MEDIAN               PIC -ZZZ9.99999.
+003180 01  SD-ED-VARMODE              PIC X(04).
+003190 01  SD-ED-GROUP-COUNT          PIC ZZZ9.
+003200*
+003210 01  SD-HEADING-1               PIC X(40)
+003220    VALUE "S20734621 - READING STATISTICS REPORT".
+003230 01  SD-HEADING-2               PIC X(45)
+003240    VALUE "GROUP CNT  MEAN       VARIANCE   STDDEV".
+003250 01  SD-HEADING-3               PIC X(45)
+003260    VALUE "          MIN        MAX        MEDIAN  MODE".
+003270*
+003280******************************************************************
+003290*    LINKAGE SECTION - THE PARM CARD FROM THE EXEC STATEMENT IN   *
+003300*    S20734621.JCL.  LK-PARM-LEN IS THE 2-BYTE BINARY PARM       *
+003310*    LENGTH SUPPLIED BY THE SYSTEM; LK-PARM-TEXT IS THE PARM     *
+003320*    TEXT ITSELF - INPUT DSN, OUTPUT DSN AND VARMODE, COMMA-     *
+003330*    SEPARATED.  SIZED TO HOLD TWO FULL 44-CHARACTER Z/OS DSNS   *
+003340*    PLUS THEIR DELIMITERS AND THE ONE-CHARACTER VARMODE FLAG.   *
+003350******************************************************************
+003360 LINKAGE SECTION.
+003370 01  LK-PARM.
+003380 05  LK-PARM-LEN             PIC S9(04) COMP.
+003390 05  LK-PARM-TEXT            PIC X(91).
+003400 PROCEDURE DIVISION USING LK-PARM.
+003410******************************************************************
+003420*    0000-MAINLINE                                              *
+003430******************************************************************
+003440 0000-MAINLINE.
+003450     PERFORM 1080-PROCESS-PARM THRU 1080-EXIT.
+003460     PERFORM 1000-READDATA THRU 1000-EXIT.
+003470     STOP RUN.
+003480*
+003490******************************************************************
+003500*    2000-STDDEV         -  COMPUTES MEAN AND STANDARD DEVIATION *
+003510*                           OVER ALL SD-NUM-COUNT READINGS        *
+003520******************************************************************
+003530 2000-STDDEV.
+003540     PERFORM 2100-COMPUTE-MEAN THRU 2100-EXIT.
+003550     MOVE 0 TO VARIABLEAMOUNT.
+003560     PERFORM 2200-ACCUM-VARIANCE THRU 2200-EXIT
+003570         VARYING I FROM 1 BY 1 UNTIL I > SD-NUM-COUNT.
+003580     IF SD-SAMPLE-VARIANCE AND SD-NUM-COUNT > 1
+003590         COMPUTE SD-VARIANCE-DIVISOR = SD-NUM-COUNT - 1
+003600         COMPUTE VARIANCE = VARIABLEAMOUNT / SD-VARIANCE-DIVISOR
+003610     ELSE
+003620         COMPUTE VARIANCE = VARIABLEAMOUNT / SD-NUM-COUNT
+003630     END-IF.
+003640     COMPUTE STD = VARIANCE ** (1 / 2).
+003650 2000-EXIT.
+003660     EXIT.
+003670*
+003680******************************************************************
+003690*    2100-COMPUTE-MEAN    -  SUMS ALL READINGS AND DIVIDES BY    *
+003700*                            THE NUMBER OF READINGS               *
+003710******************************************************************
+003720 2100-COMPUTE-MEAN.
+003730     MOVE 0 TO TOTAL.
+003740     PERFORM 2110-ADD-NUM THRU 2110-EXIT
+003750         VARYING I FROM 1 BY 1 UNTIL I > SD-NUM-COUNT.
+003760     COMPUTE MEANVAL = TOTAL / SD-NUM-COUNT.
+003770 2100-EXIT.
+003780     EXIT.
+003790*
+003800******************************************************************
+003810*    2110-ADD-NUM         -  ADDS ONE READING INTO TOTAL          *
+003820******************************************************************
+003830 2110-ADD-NUM.
+003840     ADD NUMS(I) TO TOTAL.
+003850 2110-EXIT.
+003860     EXIT.
+003870*
+003880******************************************************************
+003890*    2200-ACCUM-VARIANCE  -  ACCUMULATES THE SQUARED DEVIATION    *
+003900*                            OF ONE READING FROM THE MEAN         *
+003910******************************************************************
+003920 2200-ACCUM-VARIANCE.
+003930     COMPUTE TOTAL = ((NUMS(I) - MEANVAL) ** 2).
+003940     ADD TOTAL TO VARIABLEAMOUNT.
+003950 2200-EXIT.
+003960     EXIT.
+003970*
+003980******************************************************************
+003990*    3000-WRITE-REPORT    -  WRITES THE HEADING AND DETAIL LINES  *
+004000*                            OF THE STATISTICS REPORT TO RPTFILE  *
+004010******************************************************************
+004020 3000-WRITE-REPORT.
+004030     MOVE SD-NUM-COUNT TO SD-ED-COUNT.
+004040     MOVE MEANVAL TO SD-ED-MEAN.
+004050     MOVE VARIANCE TO SD-ED-VARIANCE.
+004060     MOVE STD TO SD-ED-STDDEV.
+004070     MOVE MIN-VALUE TO SD-ED-MIN.
+004080     MOVE MAX-VALUE TO SD-ED-MAX.
+004090     MOVE MEDIAN-VALUE TO SD-ED-MEDIAN.
+004100     IF SD-SAMPLE-VARIANCE
+004110         MOVE "SAMP" TO SD-ED-VARMODE
+004120     ELSE
+004130         MOVE "POPL" TO SD-ED-VARMODE
+004140     END-IF.
+004150     MOVE SPACES TO RP-REPORT-LINE.
+004160     STRING SD-CURRENT-GROUP    "  "
+004170            SD-ED-COUNT         "     "
+004180            SD-ED-MEAN          "  "
+004190            SD-ED-VARIANCE      "  "
+004200            SD-ED-STDDEV        "  "
+004210            SD-ED-MIN           "  "
+004220            SD-ED-MAX           "  "
+004230            SD-ED-MEDIAN        "  "
+004240            SD-ED-VARMODE
+004250         DELIMITED BY SIZE INTO RP-REPORT-LINE.
+004260     WRITE RP-REPORT-LINE.
+004270 3000-EXIT.
+004280     EXIT.
+004290*
+004300******************************************************************
+004310*    3050-WRITE-CSV-LINE  -  WRITES ONE COMMA-DELIMITED SUMMARY   *
+004320*                            STATISTICS LINE FOR THIS GROUP TO    *
+004330*                            CSVFILE FOR THE DATA WAREHOUSE FEED  *
+004340******************************************************************
+004350 3050-WRITE-CSV-LINE.
+004360     MOVE SPACES TO CV-CSV-LINE.
+004370     STRING SD-CURRENT-GROUP    ","
+004380            SD-ED-COUNT         ","
+004390            SD-ED-MEAN          ","
+004400            SD-ED-VARIANCE      ","
+004410            SD-ED-STDDEV        ","
+004420            SD-ED-MIN           ","
+004430            SD-ED-MAX           ","
+004440            SD-ED-MEDIAN
+004450         DELIMITED BY SIZE INTO CV-CSV-LINE.
+004460     WRITE CV-CSV-LINE.
+004470 3050-EXIT.
+004480     EXIT.
+004490*
+004500******************************************************************
+004510*    3100-WRITE-GRAND-LINE -  COMPUTES AND WRITES THE GRAND-TOTAL *
+004520*                            LINE COVERING EVERY GROUP IN THE RUN *
+004530******************************************************************
+004540 3100-WRITE-GRAND-LINE.
+004550     IF SD-GRAND-COUNT > 0
+004560         COMPUTE SD-GRAND-MEAN = SD-GRAND-SUM / SD-GRAND-COUNT
+004570         IF SD-SAMPLE-VARIANCE AND SD-GRAND-COUNT > 1
+004580             COMPUTE SD-GRAND-DIVISOR = SD-GRAND-COUNT - 1
+004590             COMPUTE SD-GRAND-VARIANCE =
+004600                 (SD-GRAND-SUMSQ - ((SD-GRAND-SUM * SD-GRAND-SUM)
+004610                 / SD-GRAND-COUNT)) / SD-GRAND-DIVISOR
+004620         ELSE
+004630             COMPUTE SD-GRAND-VARIANCE =
+004640                 (SD-GRAND-SUMSQ - ((SD-GRAND-SUM * SD-GRAND-SUM)
+004650                 / SD-GRAND-COUNT)) / SD-GRAND-COUNT
+004660         END-IF
+004670         COMPUTE SD-GRAND-STD = SD-GRAND-VARIANCE ** (1 / 2)
+004680         MOVE SD-GROUP-COUNT TO SD-ED-GROUP-COUNT
+004690         MOVE SD-GRAND-COUNT TO SD-ED-COUNT
+004700         MOVE SD-GRAND-MEAN TO SD-ED-MEAN
+004710         MOVE SD-GRAND-VARIANCE TO SD-ED-VARIANCE
+004720         MOVE SD-GRAND-STD TO SD-ED-STDDEV
+004730         MOVE SPACES TO RP-REPORT-LINE
+004740         STRING "GRAND TOTAL - GROUPS=" SD-ED-GROUP-COUNT
+004750                "  CNT=" SD-ED-COUNT
+004760                "  MEAN=" SD-ED-MEAN
+004770                "  VAR=" SD-ED-VARIANCE
+004780                "  STDDEV=" SD-ED-STDDEV
+004790             DELIMITED BY SIZE INTO RP-REPORT-LINE
+004800         WRITE RP-REPORT-LINE
+004810         PERFORM 3150-WRITE-CSV-GRAND THRU 3150-EXIT
+004820     END-IF.
+004830 3100-EXIT.
+004840     EXIT.
+004850*
+004860******************************************************************
+004870*    3150-WRITE-CSV-GRAND  -  WRITES THE GRAND-TOTAL LINE TO      *
+004880*                            CSVFILE, CARRYING THE RUN-WIDE MIN   *
+004890*                            AND MAX (SD-GRAND-MIN/SD-GRAND-MAX,  *
+004900*                            MAINTAINED ACROSS EVERY VALID        *
+004910*                            READING IN 1200-LOAD-ARRAY).  MEDIAN *
+004920*                            HAS NO RUN-WIDE EQUIVALENT SINCE IT   *
+004930*                            WOULD REQUIRE SORTING EVERY READING   *
+004940*                            IN THE RUN AT ONCE, SO THAT COLUMN IS *
+004950*                            LEFT BLANK ON THIS LINE ONLY.         *
+004960******************************************************************
+004970 3150-WRITE-CSV-GRAND.
+004980     MOVE SD-GRAND-MIN TO SD-ED-MIN.
+004990     MOVE SD-GRAND-MAX TO SD-ED-MAX.
+005000     MOVE SPACES TO CV-CSV-LINE.
+005010     STRING "GRAND"               ","
+005020            SD-ED-COUNT         ","
+005030            SD-ED-MEAN          ","
+005040            SD-ED-VARIANCE      ","
+005050            SD-ED-STDDEV        ","
+005060            SD-ED-MIN           ","
+005070            SD-ED-MAX           ","
+005080         DELIMITED BY SIZE INTO CV-CSV-LINE.
+005090     WRITE CV-CSV-LINE.
+005100 3150-EXIT.
+005110     EXIT.
+005120*
+005130******************************************************************
+005140*    3200-WRITE-AUDIT-LOG -  APPENDS ONE LINE TO AUDFILE FOR THIS *
+005150*                            EXECUTION WITH THE RUN TIMESTAMP,    *
+005160*                            INPUT DDNAME, RECORD COUNTS AND THE  *
+005170*                            FINAL MEAN AND STANDARD DEVIATION    *
+005180******************************************************************
+005190 3200-WRITE-AUDIT-LOG.
+005200     ACCEPT SD-RUN-TIME FROM TIME.
+005210     STRING SD-RUN-HH ":" SD-RUN-MIN ":" SD-RUN-SS
+005220         DELIMITED BY SIZE INTO SD-RUN-TIME-DISPLAY.
+005230     STRING SD-RUN-DATE-DISPLAY " " SD-RUN-TIME-DISPLAY
+005240         DELIMITED BY SIZE INTO SD-RUN-TIMESTAMP.
+005250     MOVE SD-RUN-TIMESTAMP TO AD-TIMESTAMP.
+005260     IF SD-PARM-INPUT-DSN = SPACES
+005270         MOVE "INFILE" TO AD-INPUT-DATASET
+005280     ELSE
+005290         MOVE SD-PARM-INPUT-DSN TO AD-INPUT-DATASET
+005300     END-IF.
+005310     MOVE SD-REC-COUNT TO AD-RECORDS-READ.
+005320     MOVE SD-REJECT-COUNT TO AD-RECORDS-REJECTED.
+005330     MOVE SD-GRAND-MEAN TO AD-FINAL-MEAN.
+005340     MOVE SD-GRAND-STD TO AD-FINAL-STDDEV.
+005350     OPEN EXTEND AUDFILE.
+005360     IF NOT SD-AUDFILE-OK
+005370         OPEN OUTPUT AUDFILE
+005380     END-IF.
+005390     WRITE AD-AUDIT-RECORD.
+005400     CLOSE AUDFILE.
+005410 3200-EXIT.
+005420     EXIT.
+005430*
+005440******************************************************************
+005450*    4000-FIND-MIN-MAX    -  SCANS ARR FOR THE SMALLEST AND       *
+005460*                            LARGEST VALID READING                *
+005470******************************************************************
+005480 4000-FIND-MIN-MAX.
+005490     MOVE NUMS(1) TO MIN-VALUE.
+005500     MOVE NUMS(1) TO MAX-VALUE.
+005510     PERFORM 4010-CHECK-MIN-MAX THRU 4010-EXIT
+005520         VARYING I FROM 2 BY 1 UNTIL I > SD-NUM-COUNT.
+005530 4000-EXIT.
+005540     EXIT.
+005550*
+005560******************************************************************
+005570*    4010-CHECK-MIN-MAX   -  COMPARES ONE READING AGAINST THE    *
+005580*                            RUNNING MIN AND MAX                 *
+005590******************************************************************
+005600 4010-CHECK-MIN-MAX.
+005610     IF NUMS(I) < MIN-VALUE
+005620         MOVE NUMS(I) TO MIN-VALUE
+005630     END-IF.
+005640     IF NUMS(I) > MAX-VALUE
+005650         MOVE NUMS(I) TO MAX-VALUE
+005660     END-IF.
+005670 4010-EXIT.
+005680     EXIT.
+005690*
+005700******************************************************************
+005710*    4100-COMPUTE-MEDIAN  -  SORTS A COPY OF ARR AND PICKS THE    *
+005720*                            MIDDLE VALUE (AVERAGE OF THE TWO     *
+005730*                            MIDDLE VALUES WHEN SD-NUM-COUNT IS   *
+005740*                            EVEN)                                *
+005750******************************************************************
+005760 4100-COMPUTE-MEDIAN.
+005770     PERFORM 4110-COPY-TO-SORT THRU 4110-EXIT
+005780         VARYING I FROM 1 BY 1 UNTIL I > SD-NUM-COUNT.
+005790     COMPUTE SD-SORT-LIMIT = SD-NUM-COUNT - 1.
+005800     PERFORM 4120-BUBBLE-PASS THRU 4120-EXIT
+005810         VARYING SD-J FROM 1 BY 1 UNTIL SD-J > SD-SORT-LIMIT.
+005820     PERFORM 4140-PICK-MEDIAN THRU 4140-EXIT.
+005830 4100-EXIT.
+005840     EXIT.
+005850*
+005860******************************************************************
+005870*    4110-COPY-TO-SORT    -  COPIES ONE READING INTO THE SORT    *
+005880*                            WORK TABLE                          *
+005890******************************************************************
+005900 4110-COPY-TO-SORT.
+005910     MOVE NUMS(I) TO SD-SORT-VALUE(I).
+005920 4110-EXIT.
+005930     EXIT.
+005940*
+005950******************************************************************
+005960*    4120-BUBBLE-PASS     -  MAKES ONE BUBBLE SORT PASS OVER THE  *
+005970*                            SORT WORK TABLE                      *
+005980******************************************************************
+005990 4120-BUBBLE-PASS.
+006000     COMPUTE SD-INNER-LIMIT = SD-NUM-COUNT - SD-J.
+006010     PERFORM 4130-COMPARE-SWAP THRU 4130-EXIT
+006020         VARYING SD-K FROM 1 BY 1 UNTIL SD-K > SD-INNER-LIMIT.
+006030 4120-EXIT.
+006040     EXIT.
+006050*
+006060******************************************************************
+006070*    4130-COMPARE-SWAP    -  SWAPS TWO ADJACENT SORT TABLE        *
+006080*                            ENTRIES IF THEY ARE OUT OF ORDER     *
+006090******************************************************************
+006100 4130-COMPARE-SWAP.
+006110     IF SD-SORT-VALUE(SD-K) > SD-SORT-VALUE(SD-K + 1)
+006120         MOVE SD-SORT-VALUE(SD-K)     TO SD-SWAP-TEMP
+006130         MOVE SD-SORT-VALUE(SD-K + 1) TO SD-SORT-VALUE(SD-K)
+006140         MOVE SD-SWAP-TEMP            TO SD-SORT-VALUE(SD-K + 1)
+006150     END-IF.
+006160 4130-EXIT.
+006170     EXIT.
+006180*
+006190******************************************************************
+006200*    4140-PICK-MEDIAN     -  SELECTS THE MIDDLE VALUE (OR THE     *
+006210*                            AVERAGE OF THE TWO MIDDLE VALUES)    *
+006220*                            FROM THE SORTED WORK TABLE            *
+006230******************************************************************
+006240 4140-PICK-MEDIAN.
+006250     DIVIDE SD-NUM-COUNT BY 2 GIVING SD-MID-INDEX
+006260         REMAINDER SD-MID-REM.
+006270     IF SD-MID-REM = 0
+006280         COMPUTE SD-MID-INDEX2 = SD-MID-INDEX + 1
+006290         COMPUTE MEDIAN-VALUE =
+006300             (SD-SORT-VALUE(SD-MID-INDEX)
+006310              + SD-SORT-VALUE(SD-MID-INDEX2)) / 2
+006320     ELSE
+006330         ADD 1 TO SD-MID-INDEX
+006340         MOVE SD-SORT-VALUE(SD-MID-INDEX) TO MEDIAN-VALUE
+006350     END-IF.
+006360 4140-EXIT.
+006370     EXIT.
+006380*
+006390******************************************************************
+006400*    1000-READDATA       -  READS ALL THE READINGS FROM INFILE   *
+006410*                           UNTIL END OF FILE                    *
+006420******************************************************************
+006430 1000-READDATA.
+006440     OPEN INPUT INFILE.
+006450     MOVE 0 TO SD-NUM-COUNT.
+006460     MOVE 0 TO SD-REC-COUNT.
+006470     MOVE 0 TO SD-REJECT-COUNT.
+006480     MOVE 0 TO SD-GROUP-COUNT.
+006490     MOVE 0 TO SD-GRAND-SUM.
+006500     MOVE 0 TO SD-GRAND-SUMSQ.
+006510     MOVE 0 TO SD-GRAND-COUNT.
+006520     MOVE 0 TO SD-GRAND-MIN.
+006530     MOVE 0 TO SD-GRAND-MAX.
+006540     MOVE "Y" TO SD-GRAND-MINMAX-SWITCH.
+006550     MOVE 0 TO SD-RECS-SINCE-CHECKPOINT.
+006560     SET SD-FIRST-RECORD TO TRUE.
+006570     PERFORM 1045-SET-RUN-DATE THRU 1045-EXIT.
+006580     PERFORM 1060-CHECK-RESTART THRU 1060-EXIT.
+006590     IF SD-RESTART-RUN
+006600         OPEN EXTEND REJFILE
+006610         OPEN EXTEND RPTFILE
+006620         OPEN EXTEND CSVFILE
+006630         PERFORM 1070-SKIP-TO-CHECKPOINT THRU 1070-EXIT
+006640     ELSE
+006650         OPEN OUTPUT REJFILE
+006660         OPEN OUTPUT RPTFILE
+006670         OPEN OUTPUT CSVFILE
+006680         PERFORM 1050-WRITE-HEADING THRU 1050-EXIT
+006690     END-IF.
+006700     PERFORM 1090-VERIFY-OPENS THRU 1090-EXIT.
+006710     IF NOT SD-END-OF-FILE
+006720         PERFORM 1100-READ-RECORD THRU 1100-EXIT
+006730     END-IF.
+006740     PERFORM 1150-PROCESS-RECORD THRU 1150-EXIT
+006750         UNTIL SD-END-OF-FILE.
+006760     PERFORM 1400-GROUP-BREAK THRU 1400-EXIT.
+006770     PERFORM 3100-WRITE-GRAND-LINE THRU 3100-EXIT.
+006780     PERFORM 3200-WRITE-AUDIT-LOG THRU 3200-EXIT.
+006790     PERFORM 1600-CLEAR-CHECKPOINT THRU 1600-EXIT.
+006800     CLOSE INFILE.
+006810     CLOSE REJFILE.
+006820     CLOSE RPTFILE.
+006830     CLOSE CSVFILE.
+006840 1000-EXIT.
+006850     EXIT.
+006860*
+006870******************************************************************
+006880*    1045-SET-RUN-DATE     -  SETS SD-RUN-DATE-DISPLAY ONCE PER    *
+006890*                            EXECUTION, WHETHER THIS IS A FRESH    *
+006900*                            RUN OR A RESTART, SO 3200-WRITE-      *
+006910*                            AUDIT-LOG ALWAYS HAS A REAL RUN DATE  *
+006920*                            EVEN WHEN 1050-WRITE-HEADING (THE    *
+006930*                            ONLY OTHER CALLER OF ACCEPT ... FROM *
+006940*                            DATE) IS SKIPPED ON A RESTART.       *
+006950******************************************************************
+006960 1045-SET-RUN-DATE.
+006970     ACCEPT SD-RUN-DATE FROM DATE.
+006980     STRING SD-RUN-MM "/" SD-RUN-DD "/" SD-RUN-YY
+006990         DELIMITED BY SIZE INTO SD-RUN-DATE-DISPLAY.
+007000 1045-EXIT.
+007010     EXIT.
+007020*
+007030******************************************************************
+007040*    1050-WRITE-HEADING   -  WRITES THE REPORT BANNER AND COLUMN  *
+007050*                            HEADING LINES TO RPTFILE ONCE.  THE   *
+007060*                            RUN DATE ITSELF IS SET SEPARATELY BY  *
+007070*                            1045-SET-RUN-DATE SO IT IS ALSO       *
+007080*                            AVAILABLE ON A RESTART RUN, WHICH     *
+007090*                            SKIPS THIS PARAGRAPH.                 *
+007100******************************************************************
+007110 1050-WRITE-HEADING.
+007120     MOVE SPACES TO RP-REPORT-LINE.
+007130     MOVE SD-HEADING-1 TO RP-REPORT-LINE.
+007140     WRITE RP-REPORT-LINE.
+007150     MOVE SPACES TO RP-REPORT-LINE.
+007160     STRING "RUN DATE: " SD-RUN-DATE-DISPLAY
+007170         DELIMITED BY SIZE INTO RP-REPORT-LINE.
+007180     WRITE RP-REPORT-LINE.
+007190     MOVE SD-HEADING-2 TO RP-REPORT-LINE.
+007200     WRITE RP-REPORT-LINE.
+007210     MOVE SD-HEADING-3 TO RP-REPORT-LINE.
+007220     WRITE RP-REPORT-LINE.
+007230     SET SD-HEADING-WRITTEN TO TRUE.
+007240 1050-EXIT.
+007250     EXIT.
+007260*
+007270******************************************************************
+007280*    1090-VERIFY-OPENS    -  CONFIRMS INFILE, RPTFILE, REJFILE    *
+007290*                            AND CSVFILE ALL OPENED CLEANLY SO A  *
+007300*                            BAD ALLOCATION ABENDS THE STEP       *
+007310*                            INSTEAD OF RUNNING WITH A FILE       *
+007320*                            SILENTLY MISSING                     *
+007330******************************************************************
+007340 1090-VERIFY-OPENS.
+007350     IF NOT SD-INFILE-OK
+007360         DISPLAY "S20734621 - INFILE OPEN FAILED, STATUS="
+007370             SD-INFILE-STATUS
+007380         MOVE 16 TO RETURN-CODE
+007390         STOP RUN
+007400     END-IF.
+007410     IF NOT SD-RPTFILE-OK
+007420         DISPLAY "S20734621 - RPTFILE OPEN FAILED, STATUS="
+007430             SD-RPTFILE-STATUS
+007440         MOVE 16 TO RETURN-CODE
+007450         STOP RUN
+007460     END-IF.
+007470     IF NOT SD-REJFILE-OK
+007480         DISPLAY "S20734621 - REJFILE OPEN FAILED, STATUS="
+007490             SD-REJFILE-STATUS
+007500         MOVE 16 TO RETURN-CODE
+007510         STOP RUN
+007520     END-IF.
+007530     IF NOT SD-CSVFILE-OK
+007540         DISPLAY "S20734621 - CSVFILE OPEN FAILED, STATUS="
+007550             SD-CSVFILE-STATUS
+007560         MOVE 16 TO RETURN-CODE
+007570         STOP RUN
+007580     END-IF.
+007590 1090-EXIT.
+007600     EXIT.
+007610*
+007620******************************************************************
+007630*    1060-CHECK-RESTART   -  LOOKS FOR A CHECKPOINT RECORD LEFT   *
+007640*                            BY A PRIOR, INCOMPLETE RUN.  IF ONE  *
+007650*                            IS FOUND THE RUNNING TOTALS ARE      *
+007660*                            RELOADED FROM IT                     *
+007670******************************************************************
+007680 1060-CHECK-RESTART.
+007690     MOVE "N" TO SD-RESTART-SWITCH.
+007700     OPEN INPUT CHKFILE.
+007710     IF SD-CHKFILE-OK
+007720         READ CHKFILE
+007730         IF SD-CHKFILE-OK
+007740             MOVE CK-REC-COUNT TO SD-SKIP-COUNT
+007750             MOVE CK-GRAND-SUM TO SD-GRAND-SUM
+007760             MOVE CK-GRAND-SUMSQ TO SD-GRAND-SUMSQ
+007770             MOVE CK-GRAND-COUNT TO SD-GRAND-COUNT
+007780             MOVE CK-GROUP-COUNT TO SD-GROUP-COUNT
+007790             MOVE CK-REJECT-COUNT TO SD-REJECT-COUNT
+007800             MOVE CK-GRAND-MIN TO SD-GRAND-MIN
+007810             MOVE CK-GRAND-MAX TO SD-GRAND-MAX
+007820             MOVE CK-GRAND-MINMAX-SWITCH TO SD-GRAND-MINMAX-SWITCH
+007830             MOVE CK-CURRENT-GROUP TO SD-CURRENT-GROUP
+007840             MOVE "N" TO SD-FIRST-REC-SWITCH
+007850             MOVE "Y" TO SD-RESTART-SWITCH
+007860         END-IF
+007870         CLOSE CHKFILE
+007880     END-IF.
+007890 1060-EXIT.
+007900     EXIT.
+007910*
+007920******************************************************************
+007930*    1070-SKIP-TO-CHECKPOINT - RE-READS AND DISCARDS INFILE       *
+007940*                            RECORDS UP TO THE CHECKPOINT SO      *
+007950*                            PROCESSING RESUMES RIGHT AFTER IT    *
+007960******************************************************************
+007970 1070-SKIP-TO-CHECKPOINT.
+007980     PERFORM 1100-READ-RECORD THRU 1100-EXIT
+007990         VARYING SD-SKIP-INDEX FROM 1 BY 1
+008000         UNTIL SD-SKIP-INDEX > SD-SKIP-COUNT
+008010         OR SD-END-OF-FILE.
+008020 1070-EXIT.
+008030     EXIT.
+008040*
+008050******************************************************************
+008060*    1500-WRITE-CHECKPOINT - SAVES THE CURRENT RUNNING TOTALS TO  *
+008070*                            CHKFILE SO THE RUN CAN BE RESUMED    *
+008080*                            FROM HERE IF IT FAILS BEFORE EOF     *
+008090******************************************************************
+008100 1500-WRITE-CHECKPOINT.
+008110     MOVE SD-REC-COUNT TO CK-REC-COUNT.
+008120     MOVE SD-GRAND-SUM TO CK-GRAND-SUM.
+008130     MOVE SD-GRAND-SUMSQ TO CK-GRAND-SUMSQ.
+008140     MOVE SD-GRAND-COUNT TO CK-GRAND-COUNT.
+008150     MOVE SD-GROUP-COUNT TO CK-GROUP-COUNT.
+008160     MOVE SD-REJECT-COUNT TO CK-REJECT-COUNT.
+008170     MOVE SD-GRAND-MIN TO CK-GRAND-MIN.
+008180     MOVE SD-GRAND-MAX TO CK-GRAND-MAX.
+008190     MOVE SD-GRAND-MINMAX-SWITCH TO CK-GRAND-MINMAX-SWITCH.
+008200     MOVE SD-CURRENT-GROUP TO CK-CURRENT-GROUP.
+008210     OPEN OUTPUT CHKFILE.
+008220     WRITE CK-CHECKPOINT-RECORD.
+008230     CLOSE CHKFILE.
+008240 1500-EXIT.
+008250     EXIT.
+008260*
+008270******************************************************************
+008280*    1600-CLEAR-CHECKPOINT - WIPES CHKFILE ON A CLEAN FINISH SO   *
+008290*                            THE NEXT RUN STARTS FROM RECORD ONE  *
+008300******************************************************************
+008310 1600-CLEAR-CHECKPOINT.
+008320     OPEN OUTPUT CHKFILE.
+008330     CLOSE CHKFILE.
+008340 1600-EXIT.
+008350     EXIT.
+008360*
+008370******************************************************************
+008380*    1080-PROCESS-PARM     -  SPLITS THE PARM CARD (INPUT DSN,    *
+008390*                            OUTPUT DSN, VARMODE) OUT OF LK-PARM   *
+008400*                            AND APPLIES THE VARMODE FLAG          *
+008410******************************************************************
+008420 1080-PROCESS-PARM.
+008430     IF LK-PARM-LEN > 0
+008440         UNSTRING LK-PARM-TEXT DELIMITED BY ","
+008450             INTO SD-PARM-INPUT-DSN
+008460                  SD-PARM-OUTPUT-DSN
+008470                  SD-PARM-VARMODE
+008480         END-UNSTRING
+008490         IF SD-PARM-VARMODE = "S" OR SD-PARM-VARMODE = "s"
+008500             MOVE "S" TO SD-VARIANCE-MODE
+008510         ELSE
+008520             IF SD-PARM-VARMODE = "P" OR SD-PARM-VARMODE = "p"
+008530                 MOVE "P" TO SD-VARIANCE-MODE
+008540             END-IF
+008550         END-IF
+008560     END-IF.
+008570 1080-EXIT.
+008580     EXIT.
+008590*
+008600******************************************************************
+008610*    1100-READ-RECORD    -  READS ONE RECORD FROM INFILE         *
+008620******************************************************************
+008630 1100-READ-RECORD.
+008640     READ INFILE.
+008650     IF SD-INFILE-EOF
+008660         SET SD-END-OF-FILE TO TRUE
+008670     ELSE
+008680         ADD 1 TO SD-REC-COUNT
+008690     END-IF.
+008700 1100-EXIT.
+008710     EXIT.
+008720*
+008730******************************************************************
+008740*    1150-PROCESS-RECORD  -  VALIDATES ONE RECORD AND ROUTES IT  *
+008750*                            TO ARR OR TO REJFILE.  SD-GROUP-     *
+008760*                            COUNT IS COUNTED WHEN A GROUP IS      *
+008770*                            ACTUALLY FLUSHED (1420-FLUSH-GROUP),  *
+008780*                            NOT HERE, SO A GROUP THAT TURNS OUT   *
+008790*                            TO HAVE NO VALID READINGS IS NEVER    *
+008800*                            COUNTED EVEN THOUGH IT STARTED.       *
+008810******************************************************************
+008820 1150-PROCESS-RECORD.
+008830     IF SD-FIRST-RECORD
+008840         MOVE IR-GROUP-ID TO SD-CURRENT-GROUP
+008850         MOVE "N" TO SD-FIRST-REC-SWITCH
+008860     ELSE
+008870         IF IR-GROUP-ID NOT = SD-CURRENT-GROUP
+008880             PERFORM 1400-GROUP-BREAK THRU 1400-EXIT
+008890             MOVE IR-GROUP-ID TO SD-CURRENT-GROUP
+008900         END-IF
+008910     END-IF.
+008920     PERFORM 1160-VALIDATE-RECORD THRU 1160-EXIT.
+008930     IF SD-RECORD-VALID
+008940         PERFORM 1200-LOAD-ARRAY THRU 1200-EXIT
+008950     ELSE
+008960         PERFORM 1300-REJECT-RECORD THRU 1300-EXIT
+008970     END-IF.
+008980     ADD 1 TO SD-RECS-SINCE-CHECKPOINT.
+008990     IF SD-RECS-SINCE-CHECKPOINT >= SD-CHECKPOINT-INTERVAL
+009000         PERFORM 1450-PERIODIC-CHECKPOINT THRU 1450-EXIT
+009010     END-IF.
+009020     PERFORM 1100-READ-RECORD THRU 1100-EXIT.
+009030 1150-EXIT.
+009040     EXIT.
+009050*
+009060******************************************************************
+009070*    1160-VALIDATE-RECORD -  SCREENS IR-VALUE FOR BLANKS,        *
+009080*                            NON-NUMERIC GARBAGE AND OUT-OF-     *
+009090*                            RANGE READINGS                      *
+009100******************************************************************
+009110 1160-VALIDATE-RECORD.
+009120     SET SD-RECORD-VALID TO TRUE.
+009130     MOVE SPACES TO SD-REJECT-REASON.
+009140     IF IR-VALUE = SPACES
+009150         SET SD-RECORD-INVALID TO TRUE
+009160         MOVE "BLNK" TO SD-REJECT-REASON
+009170     ELSE
+009180         IF IR-VALUE NOT NUMERIC
+009190             SET SD-RECORD-INVALID TO TRUE
+009200             MOVE "NUMR" TO SD-REJECT-REASON
+009210         ELSE
+009220             IF IR-VALUE < SD-RANGE-LOW
+009230                     OR IR-VALUE > SD-RANGE-HIGH
+009240                 SET SD-RECORD-INVALID TO TRUE
+009250                 MOVE "RNGE" TO SD-REJECT-REASON
+009260             END-IF
+009270         END-IF
+009280     END-IF.
+009290 1160-EXIT.
+009300     EXIT.
+009310*
+009320******************************************************************
+009330*    1200-LOAD-ARRAY     -  MOVES ONE VALID READING INTO ARR AND *
+009340*                            ROLLS IT INTO THE RUN-WIDE GRAND      *
+009350*                            SUM/SUMSQ/COUNT/MIN/MAX, WHICH TRACK  *
+009360*                            EVERY VALID READING IN THE RUN AS IT  *
+009370*                            ARRIVES - INDEPENDENTLY OF WHEN ARR   *
+009380*                            ITSELF GETS FLUSHED AT A GROUP BREAK  *
+009390******************************************************************
+009400 1200-LOAD-ARRAY.
+009410     ADD 1 TO SD-NUM-COUNT.
+009420     MOVE IR-VALUE TO NUMS(SD-NUM-COUNT).
+009430     ADD IR-VALUE TO SD-GRAND-SUM.
+009440     COMPUTE SD-GRAND-SUMSQ = SD-GRAND-SUMSQ + (IR-VALUE ** 2).
+009450     ADD 1 TO SD-GRAND-COUNT.
+009460     IF SD-GRAND-FIRST-VALUE
+009470         MOVE IR-VALUE TO SD-GRAND-MIN
+009480         MOVE IR-VALUE TO SD-GRAND-MAX
+009490         MOVE "N" TO SD-GRAND-MINMAX-SWITCH
+009500     ELSE
+009510         IF IR-VALUE < SD-GRAND-MIN
+009520             MOVE IR-VALUE TO SD-GRAND-MIN
+009530         END-IF
+009540         IF IR-VALUE > SD-GRAND-MAX
+009550             MOVE IR-VALUE TO SD-GRAND-MAX
+009560         END-IF
+009570     END-IF.
+009580 1200-EXIT.
+009590     EXIT.
+009600*
+009610******************************************************************
+009620*    1300-REJECT-RECORD  -  WRITES ONE REJECTED READING TO       *
+009630*                           REJFILE WITH ITS REASON CODE.  A      *
+009640*                           CHECKPOINT IS TAKEN RIGHT AFTER THE   *
+009650*                           WRITE SO THE REJECT NEVER SITS IN AN  *
+009660*                           UNCHECKPOINTED WINDOW - OTHERWISE A   *
+009670*                           RESTART WOULD RE-READ AND RE-REJECT   *
+009680*                           THE SAME RECORD, APPENDING A SECOND   *
+009690*                           COPY OF IT TO REJFILE.                *
+009700******************************************************************
+009710 1300-REJECT-RECORD.
+009720     ADD 1 TO SD-REJECT-COUNT.
+009730     MOVE SD-REC-COUNT TO RJ-REC-NUMBER.
+009740     MOVE IR-VALUE TO RJ-RAW-VALUE.
+009750     MOVE SD-REJECT-REASON TO RJ-REASON-CODE.
+009760     EVALUATE SD-REJECT-REASON
+009770         WHEN "BLNK"
+009780             MOVE "READING IS BLANK" TO RJ-REASON-TEXT
+009790         WHEN "NUMR"
+009800             MOVE "READING IS NOT NUMERIC" TO RJ-REASON-TEXT
+009810         WHEN "RNGE"
+009820             MOVE "READING IS OUT OF RANGE" TO RJ-REASON-TEXT
+009830         WHEN OTHER
+009840             MOVE "UNKNOWN REJECT REASON" TO RJ-REASON-TEXT
+009850     END-EVALUATE.
+009860     WRITE RJ-REJECT-RECORD.
+009870     PERFORM 1500-WRITE-CHECKPOINT THRU 1500-EXIT.
+009880     MOVE 0 TO SD-RECS-SINCE-CHECKPOINT.
+009890 1300-EXIT.
+009900     EXIT.
+009910*
+009920******************************************************************
+009930*    1420-FLUSH-GROUP     -  COMPUTES AND WRITES THE SUBTOTAL      *
+009940*                            LINE FOR THE READINGS CURRENTLY IN    *
+009950*                            ARR AND RESETS ARR FOR WHAT FOLLOWS.  *
+009960*                            CALLED ONLY FROM 1400-GROUP-BREAK, ON *
+009970*                            A TRUE CHANGE OF IR-GROUP-ID OR AT    *
+009980*                            EOF, SO EVERY GROUP GETS EXACTLY ONE  *
+009990*                            SUBTOTAL LINE COVERING ALL OF ITS     *
+010000*                            READINGS.  SD-GROUP-COUNT IS COUNTED  *
+010010*                            HERE, NOT WHEN THE GROUP STARTS, SO A *
+010020*                            GROUP WHOSE READINGS ARE ALL REJECTED*
+010030*                            (SD-NUM-COUNT NEVER ABOVE ZERO, SO    *
+010040*                            THIS PARAGRAPH NEVER RUNS FOR IT) IS  *
+010050*                            NEVER COUNTED EITHER, KEEPING THE     *
+010060*                            GRAND LINE'S GROUPS= FIGURE EQUAL TO  *
+010070*                            THE NUMBER OF SUBTOTAL LINES PRINTED. *
+010080******************************************************************
+010090 1420-FLUSH-GROUP.
+010100     ADD 1 TO SD-GROUP-COUNT.
+010110     PERFORM 2000-STDDEV THRU 2000-EXIT.
+010120     PERFORM 4000-FIND-MIN-MAX THRU 4000-EXIT.
+010130     PERFORM 4100-COMPUTE-MEDIAN THRU 4100-EXIT.
+010140     PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+010150     PERFORM 3050-WRITE-CSV-LINE THRU 3050-EXIT.
+010160     MOVE 0 TO SD-NUM-COUNT.
+010170 1420-EXIT.
+010180     EXIT.
+010190*
+010200******************************************************************
+010210*    1400-GROUP-BREAK     -  FINALISES THE STATISTICS FOR THE     *
+010220*                            GROUP JUST COMPLETED, WRITES ITS      *
+010230*                            SUBTOTAL LINE, RESETS ARR FOR THE     *
+010240*                            NEXT GROUP, AND CHECKPOINTS THE RUN   *
+010250******************************************************************
+010260 1400-GROUP-BREAK.
+010270     IF SD-NUM-COUNT > 0
+010280         PERFORM 1420-FLUSH-GROUP THRU 1420-EXIT
+010290         PERFORM 1500-WRITE-CHECKPOINT THRU 1500-EXIT
+010300         MOVE 0 TO SD-RECS-SINCE-CHECKPOINT
+010310     END-IF.
+010320 1400-EXIT.
+010330     EXIT.
+010340*
+010350******************************************************************
+010360*    1450-PERIODIC-CHECKPOINT - FIRES EVERY SD-CHECKPOINT-INTERVAL *
+010370*                            RECORDS READ, REGARDLESS OF WHETHER   *
+010380*                            IR-GROUP-ID HAS CHANGED, SO A LARGE   *
+010390*                            BATCH MADE UP OF ONE OR A FEW HUGE    *
+010400*                            GROUPS STILL GETS INTERIM CHECKPOINTS *
+010410*                            INSTEAD OF WAITING ON A CONTROL BREAK *
+010420*                            THAT MAY NEVER COME BEFORE AN ABEND.  *
+010430*                            THIS DOES NOT FLUSH ARR OR TOUCH      *
+010440*                            SD-CURRENT-GROUP - IT ONLY SAVES THE   *
+010450*                            RUN-WIDE GRAND SUM/SUMSQ/COUNT/MIN/    *
+010460*                            MAX, WHICH ARE ALREADY KEPT CURRENT   *
+010470*                            PER-READING BY 1200-LOAD-ARRAY, SO A   *
+010480*                            GROUP LARGER THAN THE INTERVAL IS      *
+010490*                            STILL REPORTED AS ONE SUBTOTAL LINE   *
+010500*                            WHEN IT ACTUALLY ENDS.                 *
+010510******************************************************************
+010520 1450-PERIODIC-CHECKPOINT.
+010530     PERFORM 1500-WRITE-CHECKPOINT THRU 1500-EXIT.
+010540     MOVE 0 TO SD-RECS-SINCE-CHECKPOINT.
+010550 1450-EXIT.
+010560     EXIT.
